@@ -6,7 +6,7 @@
       * for source material explicitly acknowledged. I also acknowledge
       * that I am aware of University policy and regulations on honesty
       * in academic work, and of the disciplinary guidelines and
-      * procedures applicable to breaches of such policy and 
+      * procedures applicable to breaches of such policy and
       * regulations, as contained in the website
       * http://www.cuhk.edu.hk/policy/academichonesty/
       *
@@ -14,8 +14,119 @@
       * Name : Chao Yu
       * Student ID : 1155053722
       * Email Addr : ychao5@cse.cuhk.edu.hk
+      *
+      * Maintenance history
+      * 2026-08-08  TA committee request: the ranking list per course
+      *             was hardcoded to the top three candidates.  TOP-
+      *             THREE-RECORD is now a ten-slot bench (RANK-RECORD)
+      *             with the number of names actually printed
+      *             controlled by TOP-N-LIMIT, so a course can keep a
+      *             longer backup list instead of only three names.
+      * 2026-08-08  Added a fixed, file-order-independent tiebreak
+      *             rule to UPDATE-RANK-LIST (lower STD-ID wins an
+      *             exact-score tie) and a nearmiss.txt report of
+      *             candidates who missed the bench by half a point or
+      *             less, so appeals have a defensible answer.
+      * 2026-08-08  Added scoredetail.txt: a per-candidate, per-course
+      *             skill/preference score breakdown so a professor
+      *             can see why a pick was or was not made, not just
+      *             the final ranked bench.
+      * 2026-08-08  Candidates can now list up to six course
+      *             preferences instead of three; CAND-TABLE's
+      *             PREF-ENTRY grew to match.
+      * 2026-08-08  Added a decline-and-backfill second pass (RUN-
+      *             BACKFILL-MODE): control.txt PARAM-MODE 1 rescores
+      *             only the courses named in declines.txt and writes
+      *             the refreshed bench to backfill.txt.
+      * 2026-08-08  Added PLACEMENT-CAP so the same candidate cannot
+      *             top more than a configurable number of courses'
+      *             benches; RECORD-PLACEMENTS credits everyone left
+      *             on a course's finished bench.
+      * 2026-08-08  Added a validation pass (VALIDATE-INST-FILE,
+      *             VALIDATE-CAND-FILE) that scans instructors.txt and
+      *             candidates.txt for malformed rows before scoring
+      *             starts, logging each to exceptions.txt.
+      * 2026-08-08  Scoring weights (WT-REQ-BASE, WT-OPT-SKILL,
+      *             WT-PREF1/2/3) moved out of CALC-SCORE's literals
+      *             and into control.txt, so the committee can retune
+      *             the skill/preference balance without a recompile.
+      * 2026-08-08  Added a checkpointed restart: control.txt
+      *             PARAM-START-CRS-ID resumes a large batch run from
+      *             a given CRS-ID, appending to the existing reports
+      *             instead of starting them over.
+      * 2026-08-08  candidates.txt is now read into CAND-MEMORY once
+      *             at startup instead of being reopened and reread
+      *             for every course, cutting a large run's candidate-
+      *             file I/O from O(courses x candidates) to
+      *             O(candidates).
+      * 2026-08-08  Review fixes: CALC-SKILL-SCORE-LOOP2 no longer
+      *             scores a blank optional-skill slot against a blank
+      *             candidate skill slot as a match; CURR-SCORE/
+      *             SKILL-SCORE/PREF-SCORE and the score/nearmiss
+      *             report fields widened to PIC 99V9 so a retuned
+      *             control.txt weight cannot silently wrap them;
+      *             PLACEMENT-TABLE is now rebuilt from output.txt
+      *             before a checkpointed restart and before a
+      *             backfill pass, so the placement cap carries over
+      *             instead of resetting; nearmiss.txt now carries
+      *             NM-REASON so a cap-excluded candidate is not
+      *             mistaken for a plain score near-miss.  Also fixed
+      *             UPDATE-RANK-LIST-LOOP2, found while re-checking the
+      *             above: the shift that makes room for a new bench
+      *             entry only ever cascaded two slots, a leftover
+      *             from when the bench was always exactly three
+      *             names; it now cascades the whole configured bench.
+      * 2026-08-08  Second review pass: a capped-out candidate who
+      *             still scored above the bench cutoff got no
+      *             nearmiss.txt line at all, since CHECK-NEAR-MISS
+      *             only looked at the cap once a candidate had
+      *             already cleared the score gate; it now checks the
+      *             cap first, independent of score.  A second decline
+      *             against a course already backfilled this run only
+      *             excluded that record's decliner, readmitting an
+      *             earlier one; BACKFILL-LOOP now remembers every
+      *             decliner seen for a CRS-ID this run.  Replaying an
+      *             old output.txt line to rebuild PLACEMENT-TABLE
+      *             stopped after the current run's TOP-N-LIMIT tokens
+      *             instead of the line's actual width; it now reads
+      *             the full ten-slot bench regardless of the current
+      *             TOP-N setting.  VALIDATE-CAND-RECORD now flags a
+      *             blank SKILLS slot followed by a filled one (a
+      *             malformed row) without flagging the normal case of
+      *             a candidate who simply lists fewer than eight
+      *             skills.  LOAD-CANDIDATES-LOOP now logs one
+      *             exception to exceptions.txt the first time
+      *             candidates.txt runs past CAND-MAX-RECORDS, instead
+      *             of silently dropping the rest of the file.  While
+      *             verifying the above against real output, found
+      *             that WRITE-NEAR-MISS and every WRITE EXCEPTION-
+      *             TABLE site left their X(1) spacer fields to the
+      *             record's VALUE clause instead of moving SPACE into
+      *             them first; the runtime does not honor a FILE
+      *             SECTION VALUE clause the way WORKING-STORAGE does,
+      *             so those bytes were uninitialized and every write
+      *             to nearmiss.txt or exceptions.txt failed outright.
+      *             Both now move SPACE into their spacer fields
+      *             before writing, the same way WRITE-SCORE-DETAIL
+      *             already did.
+      * 2026-08-08  Third review pass: CHECK-NEAR-MISS-REASON's score
+      *             gate was a strict less-than, so a candidate who
+      *             tied the bench cutoff exactly and lost only the
+      *             STD-ID tiebreak got no nearmiss.txt line at all;
+      *             changed to admit the tie so it reports a SCORE
+      *             near-miss of 0.  RUN-BACKFILL-MODE never validated
+      *             instructors.txt/candidates.txt before rescoring a
+      *             declined course; it now calls the same
+      *             VALIDATE-INST-FILE/VALIDATE-CAND-FILE checks
+      *             RUN-NORMAL-MODE does, so OPEN-BACKFILL-FILES/
+      *             CLOSE-BACKFILL-FILES also open and close
+      *             EXCEPTIONS-FILE.  BACKFILL-CANDIDATE-LOOP never
+      *             wrote a scoredetail.txt line for the candidates it
+      *             rescored; it now does, appending to the full
+      *             run's scoredetail.txt the same way a checkpointed
+      *             restart appends to output.txt.
 
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. TA-RANKING.
 
        ENVIRONMENT DIVISION.
@@ -30,7 +141,25 @@
            SELECT OUTPUT-FILE ASSIGN TO DISK
                ORGANIZATION IS BINARY SEQUENTIAL
                FILE STATUS IS OUTPUT-STATUS.
-       
+           SELECT NEARMISS-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEARMISS-STATUS.
+           SELECT SCOREDETAIL-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCOREDETAIL-STATUS.
+           SELECT PARAM-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-STATUS.
+           SELECT DECLINE-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DECLINE-STATUS.
+           SELECT BACKFILL-FILE ASSIGN TO DISK
+               ORGANIZATION IS BINARY SEQUENTIAL
+               FILE STATUS IS BACKFILL-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTIONS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INST-FILE
@@ -51,12 +180,9 @@
            05 STD-ID PIC 9(10).
            05 SPACER1 PIC A(1).
            05 SKILLS PIC A(15) OCCURS 8 TIMES.
-           05 COURSE1 PIC 9(4).
-           05 SPACER2 PIC A(1).
-           05 COURSE2 PIC 9(4).
-           05 SPACER3 PIC A(1).
-           05 COURSE3 PIC 9(4).
-           05 SPACER4 PIC A(1).
+           05 PREF-ENTRY OCCURS 6 TIMES.
+               10 PREF-COURSE PIC 9(4).
+               10 PREF-SPACER PIC A(1).
 
        FD OUTPUT-FILE
            LABEL RECORD IS STANDARD
@@ -65,50 +191,782 @@
        01 OUTPUT-TABLE.
            05 O-CRS-ID PIC 9(4).
            05 O-SPACE1 PIC A.
-           05 O-CAND1 PIC 9(10).
-           05 O-SPACE2 PIC A.
-           05 O-CAND2 PIC 9(10).
-           05 O-SPACE3 PIC A.
-           05 O-CAND3 PIC 9(10).
-           05 O-SPACE4 PIC A.
+           05 O-LIST PIC X(131).
            05 O-RETURN PIC X.
 
+      * Candidates who missed the ranked bench by a half point or less,
+      * so the committee has a defensible answer for "how close was I".
+       FD NEARMISS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS NEARMISS-TABLE
+           VALUE OF FILE-ID IS "nearmiss.txt".
+       01 NEARMISS-TABLE.
+           05 NM-CRS-ID PIC 9(4).
+           05 NM-SPACE1 PIC X VALUE SPACE.
+           05 NM-STD-ID PIC 9(10).
+           05 NM-SPACE2 PIC X VALUE SPACE.
+           05 NM-SCORE PIC 99V9.
+           05 NM-SPACE3 PIC X VALUE SPACE.
+           05 NM-CUTOFF PIC 99V9.
+           05 NM-SPACE4 PIC X VALUE SPACE.
+      *    SCORE  - missed the bench on merit, within half a point.
+      *    CAPPED - would have scored onto the bench but was skipped by
+      *             PLACEMENT-CAP; not a merit-based near-miss at all.
+           05 NM-REASON PIC X(6).
+
+      * Per-candidate score breakdown, keyed by CRS-ID/STD-ID, so a
+      * professor can see whether a pick was driven by skill match or
+      * by preference bonus instead of just the bottom-line score.
+       FD SCOREDETAIL-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SCOREDETAIL-TABLE
+           VALUE OF FILE-ID IS "scoredetail.txt".
+       01 SCOREDETAIL-TABLE.
+           05 SD-CRS-ID PIC 9(4).
+           05 SD-SPACE1 PIC X VALUE SPACE.
+           05 SD-STD-ID PIC 9(10).
+           05 SD-SPACE2 PIC X VALUE SPACE.
+           05 SD-REQ-SAT PIC 9.
+           05 SD-SPACE3 PIC X VALUE SPACE.
+           05 SD-OPT-SCORE PIC 99V9.
+           05 SD-SPACE4 PIC X VALUE SPACE.
+           05 SD-PREF-SCORE PIC 99V9.
+           05 SD-SPACE5 PIC X VALUE SPACE.
+           05 SD-TOTAL-SCORE PIC 99V9.
+
+      * Run-time control switches for this run (e.g. normal full run
+      * versus decline-and-backfill).  Missing control.txt defaults to
+      * a normal run, so existing term-end batches keep working as-is.
+       FD PARAM-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PARAM-TABLE
+           VALUE OF FILE-ID IS "control.txt".
+       01 PARAM-TABLE.
+           05 PARAM-MODE PIC 9(1).
+           05 PARAM-SPACE1 PIC X.
+           05 PARAM-TOP-N PIC 99.
+           05 PARAM-SPACE2 PIC X.
+           05 PARAM-CAP PIC 99.
+           05 PARAM-SPACE3 PIC X.
+           05 PARAM-WT-REQ-BASE PIC 9V9.
+           05 PARAM-SPACE4 PIC X.
+           05 PARAM-WT-OPT-SKILL PIC 9V9.
+           05 PARAM-SPACE5 PIC X.
+           05 PARAM-WT-PREF1 PIC 9V9.
+           05 PARAM-SPACE6 PIC X.
+           05 PARAM-WT-PREF2 PIC 9V9.
+           05 PARAM-SPACE7 PIC X.
+           05 PARAM-WT-PREF3 PIC 9V9.
+           05 PARAM-SPACE8 PIC X.
+           05 PARAM-START-CRS-ID PIC 9(4).
+
+      * Offers a top candidate turned down, fed to the backfill pass
+      * so only the affected CRS-ID gets rescored.
+       FD DECLINE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS DECLINE-TABLE
+           VALUE OF FILE-ID IS "declines.txt".
+       01 DECLINE-TABLE.
+           05 DEC-CRS-ID PIC 9(4).
+           05 DEC-SPACE PIC X VALUE SPACE.
+           05 DEC-STD-ID PIC 9(10).
+
+      * Backfill-pass result: the refreshed ranked bench for each
+      * CRS-ID named in declines.txt, for the admin to merge back into
+      * output.txt in place of the course's original line.
+       FD BACKFILL-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BACKFILL-TABLE
+           VALUE OF FILE-ID IS "backfill.txt".
+       01 BACKFILL-TABLE.
+           05 BF-CRS-ID PIC 9(4).
+           05 BF-SPACE1 PIC A.
+           05 BF-LIST PIC X(131).
+           05 BF-RETURN PIC X.
+
+      * Malformed-record exceptions found while validating
+      * instructors.txt/candidates.txt, written before COURSE-LOOP
+      * ever runs so a bad row is caught instead of silently
+      * mis-scoring a course.
+       FD EXCEPTIONS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EXCEPTION-TABLE
+           VALUE OF FILE-ID IS "exceptions.txt".
+       01 EXCEPTION-TABLE.
+           05 EX-FILE-NAME PIC X(15).
+           05 EX-SPACE1 PIC X VALUE SPACE.
+           05 EX-LINE-NO PIC 9(6).
+           05 EX-SPACE2 PIC X VALUE SPACE.
+           05 EX-FIELD PIC X(15).
+           05 EX-SPACE3 PIC X VALUE SPACE.
+           05 EX-PROBLEM PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 INST-STATUS PIC XX.
        01 CAND-STATUS PIC XX.
        01 OUTPUT-STATUS PIC XX.
-       01 I PIC 9.
-       01 END-I PIC 9.
-       01 J PIC 9.
-       01 END-J PIC 9.
-       01 TOP-THREE-RECORD.
-           05 TOP-THREE-CAND PIC 9(10) VALUE 0000000000 OCCURS 3 TIMES.
-           05 TOP-THREE-SCORES PIC 9V9 VALUE 0.5 OCCURS 3 TIMES.
-       01 CURR-SCORE PIC 9V9.
+       01 NEARMISS-STATUS PIC XX.
+       01 SCOREDETAIL-STATUS PIC XX.
+       01 PARAM-STATUS PIC XX.
+       01 DECLINE-STATUS PIC XX.
+       01 BACKFILL-STATUS PIC XX.
+       01 RUN-MODE PIC 9 VALUE 0.
+       01 EOF-DECLINE PIC 9 VALUE 0.
+
+      * How many courses a single STD-ID may land on the ranked bench
+      * for before being skipped on the rest, so one strong candidate
+      * does not top every course's list at once.
+       01 PLACEMENT-CAP PIC 99 VALUE 2.
+       01 CHECK-STD-ID PIC 9(10) VALUE 0.
+       01 PL-I PIC 9(4).
+       01 PL-END PIC 9(4).
+       01 PLACEMENT-INDEX PIC 9(4) VALUE 0.
+       01 PLACEMENT-CURR-COUNT PIC 99 VALUE 0.
+       01 PLACEMENT-COUNT-USED PIC 9(4) VALUE 0.
+       01 PLACEMENT-TABLE.
+           05 PLACEMENT-ENTRY OCCURS 500 TIMES.
+               10 PLACEMENT-STD-ID PIC 9(10) VALUE 0.
+               10 PLACEMENT-COUNT PIC 99 VALUE 0.
+
+      * Scratch space for replaying output.txt to rebuild
+      * PLACEMENT-TABLE before a checkpointed restart or a backfill
+      * pass, neither of which sees the placements an earlier run (or
+      * earlier part of this run) already committed.
+       01 EOF-OUTPUT PIC 9 VALUE 0.
+       01 RB-LIST PIC X(131).
+       01 RB-TOKEN PIC X(10).
+       01 RB-POINTER PIC 9(4).
+       01 DECLINED-CRS-USED PIC 9(4) VALUE 0.
+       01 DECLINED-CRS-TABLE.
+           05 DECLINED-CRS-ID PIC 9(4) VALUE 0 OCCURS 500 TIMES.
+       01 CRS-IS-DECLINED PIC 9 VALUE 0.
+
+      * Every decline record BACKFILL-LOOP has processed so far this
+      * run, so a course with more than one decline excludes every
+      * prior decliner, not just the one that triggered this pass.
+       01 BF-EXCL-USED PIC 9(4) VALUE 0.
+       01 BF-EXCL-TABLE.
+           05 BF-EXCL-ENTRY OCCURS 500 TIMES.
+               10 BF-EXCL-CRS-ID PIC 9(4) VALUE 0.
+               10 BF-EXCL-STD-ID PIC 9(10) VALUE 0.
+       01 CAND-IS-EXCLUDED PIC 9 VALUE 0.
+
+      * Scoring weights, tunable from control.txt so the TA committee
+      * can retune the balance without a recompile.  These defaults
+      * match the scores this program has always produced.
+       01 WT-REQ-BASE PIC 9V9 VALUE 1.0.
+       01 WT-OPT-SKILL PIC 9V9 VALUE 1.0.
+       01 WT-PREF1 PIC 9V9 VALUE 1.5.
+       01 WT-PREF2 PIC 9V9 VALUE 1.0.
+       01 WT-PREF3 PIC 9V9 VALUE 0.5.
+
+      * First CRS-ID to process this run.  Zero means start from the
+      * top of instructors.txt as usual; a value above zero resumes a
+      * batch that already finished the earlier courses, appending to
+      * the reports already on disk instead of starting them over.
+       01 START-CRS-ID PIC 9(4) VALUE 0.
+
+      * candidates.txt loaded into memory once at startup, so
+      * COURSE-LOOP scores every course against this table instead of
+      * reopening and rereading the file for each CRS-ID.
+       01 CAND-MAX-RECORDS PIC 9(4) VALUE 500.
+       01 CAND-COUNT PIC 9(4) VALUE 0.
+       01 CAND-CAP-WARNED PIC 9 VALUE 0.
+       01 CAND-IX PIC 9(4).
+       01 CAND-END PIC 9(4).
+       01 CAND-MEMORY.
+           05 CAND-MEM-ENTRY OCCURS 500 TIMES.
+               10 MEM-STD-ID PIC 9(10).
+               10 MEM-SKILLS PIC A(15) OCCURS 8 TIMES.
+               10 MEM-PREF-COURSE PIC 9(4) OCCURS 6 TIMES.
+
+       01 EXCEPTIONS-STATUS PIC XX.
+       01 INST-LINE-NO PIC 9(6) VALUE 0.
+       01 CAND-LINE-NO PIC 9(6) VALUE 0.
+       01 DUP-FOUND PIC 9 VALUE 0.
+       01 CAND-SKILL-SEEN-BLANK PIC 9 VALUE 0.
+       01 SEEN-CRS-USED PIC 9(4) VALUE 0.
+       01 SEEN-CRS-TABLE.
+           05 SEEN-CRS-ID PIC 9(4) VALUE 0 OCCURS 500 TIMES.
+       01 I PIC 99.
+       01 END-I PIC 99.
+       01 J PIC 99.
+       01 END-J PIC 99.
+       01 TMP PIC 99.
+
+      * Size of the ranked bench kept per course, overridable from
+      * control.txt (see the maintenance history above for the
+      * TOP-N/weight-externalization changes).
+       01 TOP-N-LIMIT PIC 99 VALUE 5.
+       01 RANK-RECORD.
+           05 RANK-CAND PIC 9(10) VALUE 0000000000 OCCURS 10 TIMES.
+           05 RANK-SCORE PIC 99V9 VALUE 0.5 OCCURS 10 TIMES.
+      * Widened to two integer digits: with the scoring weights now
+      * coming from control.txt instead of fixed literals, a committee
+      * retuning them could otherwise overflow a one-digit PIC 9V9 and
+      * silently wrap the score.
+       01 CURR-SCORE PIC 99V9.
        01 EOF-INST PIC 9 VALUE 0.
        01 EOF-CAND PIC 9.
        01 SKILL-SATISFIED PIC 9.
-       01 SKILL-SCORE PIC 9V9.
-       01 PREF-SCORE PIC 9V9.
-       01 TOP-THREE-UPDATED PIC 9.
-       01 TMP PIC 9.
-       
+       01 SKILL-SCORE PIC 99V9.
+       01 PREF-SCORE PIC 99V9.
+       01 RANK-LIST-UPDATED PIC 9.
+       01 LIST-POINTER PIC 9(4).
+       01 ALREADY-RANKED PIC 9.
+       01 K PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM OPEN-PARAM-FILE.
+           IF (RUN-MODE EQUAL 1)
+               PERFORM RUN-BACKFILL-MODE
+           ELSE
+               PERFORM RUN-NORMAL-MODE.
+           STOP RUN.
+
+      * PARAM-MODE 1 asks for a decline-and-backfill pass instead of
+      * the normal full run; control.txt is optional, so no file
+      * means a normal run, same as before this switch existed.
+       OPEN-PARAM-FILE.
+           MOVE 0 TO RUN-MODE.
+           OPEN INPUT PARAM-FILE.
+           IF (PARAM-STATUS EQUAL 00)
+               PERFORM READ-PARAM-FILE
+               CLOSE PARAM-FILE.
+
+       READ-PARAM-FILE.
+           READ PARAM-FILE.
+           IF (PARAM-STATUS EQUAL 00)
+               MOVE PARAM-MODE TO RUN-MODE
+               PERFORM APPLY-PARAM-OVERRIDES.
+
+      * Only trust a control.txt field that actually holds a number;
+      * a short or blank field leaves the built-in default in place.
+       APPLY-PARAM-OVERRIDES.
+           IF (PARAM-TOP-N IS NUMERIC AND PARAM-TOP-N > 0 AND
+               PARAM-TOP-N < 11)
+               MOVE PARAM-TOP-N TO TOP-N-LIMIT.
+           IF (PARAM-CAP IS NUMERIC AND PARAM-CAP > 0)
+               MOVE PARAM-CAP TO PLACEMENT-CAP.
+           IF (PARAM-WT-REQ-BASE IS NUMERIC)
+               MOVE PARAM-WT-REQ-BASE TO WT-REQ-BASE.
+           IF (PARAM-WT-OPT-SKILL IS NUMERIC)
+               MOVE PARAM-WT-OPT-SKILL TO WT-OPT-SKILL.
+           IF (PARAM-WT-PREF1 IS NUMERIC)
+               MOVE PARAM-WT-PREF1 TO WT-PREF1.
+           IF (PARAM-WT-PREF2 IS NUMERIC)
+               MOVE PARAM-WT-PREF2 TO WT-PREF2.
+           IF (PARAM-WT-PREF3 IS NUMERIC)
+               MOVE PARAM-WT-PREF3 TO WT-PREF3.
+           IF (PARAM-START-CRS-ID IS NUMERIC AND
+               PARAM-START-CRS-ID > 0)
+               MOVE PARAM-START-CRS-ID TO START-CRS-ID.
+
+       RUN-NORMAL-MODE.
            PERFORM OPEN-FILES.
+           PERFORM VALIDATE-INST-FILE.
+           PERFORM VALIDATE-CAND-FILE.
+           PERFORM LOAD-CANDIDATES.
            PERFORM COURSE-LOOP.
            PERFORM CLOSE-FILES.
-           STOP RUN.
+
+      * Read candidates.txt once into CAND-MEMORY.  Candidates beyond
+      * CAND-MAX-RECORDS are left out of scoring; that limit has never
+      * come close to being hit for this department's enrollment.
+       LOAD-CANDIDATES.
+           PERFORM OPEN-CAND-FILE.
+           MOVE 0 TO CAND-COUNT.
+           MOVE 0 TO EOF-CAND.
+           PERFORM LOAD-CANDIDATES-LOOP.
+           CLOSE CAND-FILE.
+
+       LOAD-CANDIDATES-LOOP.
+           READ CAND-FILE AT END MOVE 1 TO EOF-CAND.
+           IF (EOF-CAND EQUAL 0 AND CAND-COUNT < CAND-MAX-RECORDS)
+               ADD 1 TO CAND-COUNT
+               PERFORM STORE-CANDIDATE-ROW.
+           IF (EOF-CAND EQUAL 0 AND CAND-COUNT EQUAL CAND-MAX-RECORDS
+               AND CAND-CAP-WARNED EQUAL 0)
+               PERFORM WRITE-CAND-CAP-EXCEPTION.
+           IF (EOF-CAND EQUAL 0)
+               GO TO LOAD-CANDIDATES-LOOP.
+
+      * candidates.txt has grown past CAND-MAX-RECORDS; everyone after
+      * this line is silently left out of scoring, so log one
+      * exception the first time the cap bites instead of letting a
+      * term's worth of candidates quietly vanish from every course.
+       WRITE-CAND-CAP-EXCEPTION.
+           MOVE "candidates.txt" TO EX-FILE-NAME.
+           MOVE CAND-MAX-RECORDS TO EX-LINE-NO.
+           ADD 1 TO EX-LINE-NO.
+           MOVE "CAND-COUNT" TO EX-FIELD.
+           MOVE "candidate limit reached; rows dropped" TO EX-PROBLEM.
+           MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3.
+           WRITE EXCEPTION-TABLE.
+           MOVE 1 TO CAND-CAP-WARNED.
+
+       STORE-CANDIDATE-ROW.
+           MOVE STD-ID TO MEM-STD-ID(CAND-COUNT).
+           MOVE 1 TO J.
+           MOVE 9 TO END-J.
+           PERFORM STORE-SKILLS-LOOP.
+           MOVE 1 TO J.
+           MOVE 7 TO END-J.
+           PERFORM STORE-PREFS-LOOP.
+
+       STORE-SKILLS-LOOP.
+           MOVE SKILLS(J) TO MEM-SKILLS(CAND-COUNT, J).
+           ADD 1 TO J.
+           IF (J < END-J)
+               GO TO STORE-SKILLS-LOOP.
+
+       STORE-PREFS-LOOP.
+           MOVE PREF-COURSE(J) TO MEM-PREF-COURSE(CAND-COUNT, J).
+           ADD 1 TO J.
+           IF (J < END-J)
+               GO TO STORE-PREFS-LOOP.
+
+      * Unpack CAND-MEMORY entry CAND-IX into CAND-TABLE's fields so
+      * CALC-SCORE and CALC-PREF-SCORE can read STD-ID/SKILLS/
+      * PREF-COURSE exactly as they did when reading CAND-FILE
+      * directly.
+       LOAD-CANDIDATE-ROW.
+           MOVE MEM-STD-ID(CAND-IX) TO STD-ID.
+           MOVE 1 TO J.
+           MOVE 9 TO END-J.
+           PERFORM UNPACK-SKILLS-LOOP.
+           MOVE 1 TO J.
+           MOVE 7 TO END-J.
+           PERFORM UNPACK-PREFS-LOOP.
+
+       UNPACK-SKILLS-LOOP.
+           MOVE MEM-SKILLS(CAND-IX, J) TO SKILLS(J).
+           ADD 1 TO J.
+           IF (J < END-J)
+               GO TO UNPACK-SKILLS-LOOP.
+
+       UNPACK-PREFS-LOOP.
+           MOVE MEM-PREF-COURSE(CAND-IX, J) TO PREF-COURSE(J).
+           ADD 1 TO J.
+           IF (J < END-J)
+               GO TO UNPACK-PREFS-LOOP.
+
+      * Read every instructor row once before scoring starts, flagging
+      * a non-numeric CRS-ID, a CRS-ID repeated from an earlier row, or
+      * a blank required-skill slot.  Rewinds INST-FILE afterwards so
+      * COURSE-LOOP still starts from the first record.
+       VALIDATE-INST-FILE.
+           MOVE 0 TO EOF-INST.
+           MOVE 0 TO INST-LINE-NO.
+           MOVE 0 TO SEEN-CRS-USED.
+           PERFORM VALIDATE-INST-LOOP.
+           CLOSE INST-FILE.
+           OPEN INPUT INST-FILE.
+           MOVE 0 TO EOF-INST.
+
+       VALIDATE-INST-LOOP.
+           READ INST-FILE AT END MOVE 1 TO EOF-INST.
+           IF (EOF-INST EQUAL 0)
+               ADD 1 TO INST-LINE-NO
+               PERFORM VALIDATE-INST-RECORD
+               GO TO VALIDATE-INST-LOOP.
+
+       VALIDATE-INST-RECORD.
+           IF (CRS-ID NOT NUMERIC)
+               MOVE "instructors.txt" TO EX-FILE-NAME
+               MOVE INST-LINE-NO TO EX-LINE-NO
+               MOVE "CRS-ID" TO EX-FIELD
+               MOVE "non-numeric course id" TO EX-PROBLEM
+               MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3
+               WRITE EXCEPTION-TABLE.
+           IF (CRS-ID NUMERIC)
+               PERFORM CHECK-DUP-CRS-ID.
+           MOVE 1 TO I.
+           MOVE 4 TO END-I.
+           PERFORM VALIDATE-REQ-SKILLS-LOOP.
+
+       CHECK-DUP-CRS-ID.
+           MOVE 0 TO DUP-FOUND.
+           MOVE 1 TO PL-I.
+           MOVE SEEN-CRS-USED TO PL-END.
+           ADD 1 TO PL-END.
+           PERFORM CHECK-DUP-CRS-LOOP.
+           IF (DUP-FOUND EQUAL 1)
+               MOVE "instructors.txt" TO EX-FILE-NAME
+               MOVE INST-LINE-NO TO EX-LINE-NO
+               MOVE "CRS-ID" TO EX-FIELD
+               MOVE "duplicate course id" TO EX-PROBLEM
+               MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3
+               WRITE EXCEPTION-TABLE.
+           IF (DUP-FOUND EQUAL 0)
+               ADD 1 TO SEEN-CRS-USED
+               MOVE CRS-ID TO SEEN-CRS-ID(SEEN-CRS-USED).
+
+       CHECK-DUP-CRS-LOOP.
+           IF (SEEN-CRS-ID(PL-I) EQUAL CRS-ID)
+               MOVE 1 TO DUP-FOUND.
+           ADD 1 TO PL-I.
+           IF (PL-I < PL-END AND DUP-FOUND EQUAL 0)
+               GO TO CHECK-DUP-CRS-LOOP.
+
+       VALIDATE-REQ-SKILLS-LOOP.
+           IF (REQ-SKILLS(I) EQUAL SPACES)
+               MOVE "instructors.txt" TO EX-FILE-NAME
+               MOVE INST-LINE-NO TO EX-LINE-NO
+               MOVE "REQ-SKILLS" TO EX-FIELD
+               MOVE "blank required skill" TO EX-PROBLEM
+               MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3
+               WRITE EXCEPTION-TABLE.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO VALIDATE-REQ-SKILLS-LOOP.
+
+      * Same idea for candidates.txt: a non-numeric STD-ID or a
+      * candidate with no skills listed at all.
+       VALIDATE-CAND-FILE.
+           OPEN INPUT CAND-FILE.
+           IF (CAND-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+           MOVE 0 TO EOF-CAND.
+           MOVE 0 TO CAND-LINE-NO.
+           PERFORM VALIDATE-CAND-LOOP.
+           CLOSE CAND-FILE.
+
+       VALIDATE-CAND-LOOP.
+           READ CAND-FILE AT END MOVE 1 TO EOF-CAND.
+           IF (EOF-CAND EQUAL 0)
+               ADD 1 TO CAND-LINE-NO
+               PERFORM VALIDATE-CAND-RECORD
+               GO TO VALIDATE-CAND-LOOP.
+
+       VALIDATE-CAND-RECORD.
+           IF (STD-ID NOT NUMERIC)
+               MOVE "candidates.txt" TO EX-FILE-NAME
+               MOVE CAND-LINE-NO TO EX-LINE-NO
+               MOVE "STD-ID" TO EX-FIELD
+               MOVE "non-numeric student id" TO EX-PROBLEM
+               MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3
+               WRITE EXCEPTION-TABLE.
+           IF (SKILLS(1) EQUAL SPACES)
+               MOVE "candidates.txt" TO EX-FILE-NAME
+               MOVE CAND-LINE-NO TO EX-LINE-NO
+               MOVE "SKILLS" TO EX-FIELD
+               MOVE "blank skill entry" TO EX-PROBLEM
+               MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3
+               WRITE EXCEPTION-TABLE.
+           MOVE 0 TO CAND-SKILL-SEEN-BLANK.
+           MOVE 1 TO I.
+           MOVE 9 TO END-I.
+           PERFORM VALIDATE-CAND-SKILLS-LOOP.
+
+      * Fewer than 8 skills listed is normal and left alone (CALC-
+      * SKILL-SCORE-LOOP2 already treats a trailing blank slot as no
+      * skill), but a non-blank slot after a blank one is a gap, the
+      * same malformed-row shape the instructor-side REQ-SKILLS check
+      * catches, so flag it the same way.
+       VALIDATE-CAND-SKILLS-LOOP.
+           IF (SKILLS(I) EQUAL SPACES)
+               MOVE 1 TO CAND-SKILL-SEEN-BLANK.
+           IF (SKILLS(I) NOT EQUAL SPACES AND
+               CAND-SKILL-SEEN-BLANK EQUAL 1)
+               MOVE "candidates.txt" TO EX-FILE-NAME
+               MOVE CAND-LINE-NO TO EX-LINE-NO
+               MOVE "SKILLS" TO EX-FIELD
+               MOVE "gap in skill list" TO EX-PROBLEM
+               MOVE SPACE TO EX-SPACE1 EX-SPACE2 EX-SPACE3
+               WRITE EXCEPTION-TABLE
+               MOVE 0 TO CAND-SKILL-SEEN-BLANK.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO VALIDATE-CAND-SKILLS-LOOP.
+
+      * Rescore only the courses named in declines.txt, promoting the
+      * next-ranked candidate for each without touching the other
+      * courses' already-confirmed rankings.
+       RUN-BACKFILL-MODE.
+           PERFORM LOAD-BACKFILL-PLACEMENTS.
+           PERFORM OPEN-BACKFILL-FILES.
+           PERFORM VALIDATE-INST-FILE.
+           PERFORM VALIDATE-CAND-FILE.
+           MOVE 0 TO EOF-DECLINE.
+           MOVE 0 TO BF-EXCL-USED.
+           PERFORM BACKFILL-LOOP.
+           PERFORM CLOSE-BACKFILL-FILES.
+
+      * The full run that produced output.txt already committed every
+      * course's placements; a backfill pass only rescores the courses
+      * named in declines.txt, so PLACEMENT-TABLE is rebuilt from every
+      * other course's line before PLACEMENT-CAP is checked here.
+       LOAD-BACKFILL-PLACEMENTS.
+           PERFORM SCAN-DECLINED-COURSES.
+           OPEN INPUT OUTPUT-FILE.
+           IF (OUTPUT-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+           MOVE 0 TO EOF-OUTPUT.
+           PERFORM LOAD-BACKFILL-PLACEMENTS-LOOP.
+           CLOSE OUTPUT-FILE.
+
+       LOAD-BACKFILL-PLACEMENTS-LOOP.
+           READ OUTPUT-FILE AT END MOVE 1 TO EOF-OUTPUT.
+           IF (EOF-OUTPUT EQUAL 0)
+               PERFORM CHECK-CRS-DECLINED.
+           IF (EOF-OUTPUT EQUAL 0 AND CRS-IS-DECLINED EQUAL 0)
+               PERFORM REBUILD-PLACEMENTS-ROW.
+           IF (EOF-OUTPUT EQUAL 0)
+               GO TO LOAD-BACKFILL-PLACEMENTS-LOOP.
+
+      * Read every decline record once up front to know which CRS-IDs
+      * are about to get a brand-new ranked bench, so
+      * LOAD-BACKFILL-PLACEMENTS does not double-count them from their
+      * old output.txt line.
+       SCAN-DECLINED-COURSES.
+           MOVE 0 TO DECLINED-CRS-USED.
+           OPEN INPUT DECLINE-FILE.
+           IF (DECLINE-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+           MOVE 0 TO EOF-DECLINE.
+           PERFORM SCAN-DECLINED-COURSES-LOOP.
+           CLOSE DECLINE-FILE.
+
+       SCAN-DECLINED-COURSES-LOOP.
+           READ DECLINE-FILE AT END MOVE 1 TO EOF-DECLINE.
+           IF (EOF-DECLINE EQUAL 0)
+               ADD 1 TO DECLINED-CRS-USED
+               MOVE DEC-CRS-ID TO DECLINED-CRS-ID(DECLINED-CRS-USED)
+               GO TO SCAN-DECLINED-COURSES-LOOP.
+
+       CHECK-CRS-DECLINED.
+           MOVE 0 TO CRS-IS-DECLINED.
+           MOVE 1 TO PL-I.
+           MOVE DECLINED-CRS-USED TO PL-END.
+           ADD 1 TO PL-END.
+           PERFORM CHECK-CRS-DECLINED-LOOP.
+
+       CHECK-CRS-DECLINED-LOOP.
+           IF (DECLINED-CRS-ID(PL-I) EQUAL O-CRS-ID)
+               MOVE 1 TO CRS-IS-DECLINED.
+           ADD 1 TO PL-I.
+           IF (PL-I < PL-END AND CRS-IS-DECLINED EQUAL 0)
+               GO TO CHECK-CRS-DECLINED-LOOP.
+
+       OPEN-BACKFILL-FILES.
+           OPEN INPUT INST-FILE.
+           IF (INST-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN INPUT DECLINE-FILE.
+           IF (DECLINE-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN OUTPUT BACKFILL-FILE.
+           IF (BACKFILL-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN OUTPUT EXCEPTIONS-FILE.
+           IF (EXCEPTIONS-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN EXTEND SCOREDETAIL-FILE.
+           IF (SCOREDETAIL-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+       CLOSE-BACKFILL-FILES.
+           CLOSE INST-FILE.
+           CLOSE DECLINE-FILE.
+           CLOSE BACKFILL-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           CLOSE SCOREDETAIL-FILE.
+
+      * Loop through the declines, one affected CRS-ID at a time.  A
+      * course named more than once (rolling responses over several
+      * weeks) gets rescored once per decline record, so each pass
+      * must exclude every decliner seen for that CRS-ID so far this
+      * run, not just the record that triggered this pass.
+       BACKFILL-LOOP.
+           READ DECLINE-FILE AT END MOVE 1 TO EOF-DECLINE.
+           IF (EOF-DECLINE EQUAL 0)
+               PERFORM RECORD-BACKFILL-EXCLUSION
+               PERFORM FIND-COURSE.
+           IF (EOF-DECLINE EQUAL 0 AND EOF-INST EQUAL 0)
+               PERFORM RESET-RANK-LIST
+               PERFORM OPEN-CAND-FILE
+               MOVE 0 TO EOF-CAND
+               PERFORM BACKFILL-CANDIDATE-LOOP
+               CLOSE CAND-FILE
+               PERFORM PRINT-BACKFILL-LIST
+               PERFORM RECORD-PLACEMENTS.
+           IF (EOF-DECLINE EQUAL 0)
+               GO TO BACKFILL-LOOP.
+
+       RECORD-BACKFILL-EXCLUSION.
+           ADD 1 TO BF-EXCL-USED.
+           MOVE DEC-CRS-ID TO BF-EXCL-CRS-ID(BF-EXCL-USED).
+           MOVE DEC-STD-ID TO BF-EXCL-STD-ID(BF-EXCL-USED).
+
+      * Rewind INST-FILE and scan it for the course named by the
+      * current decline record, so its required/optional skills are
+      * loaded before rescoring candidates for that course.
+       FIND-COURSE.
+           CLOSE INST-FILE.
+           OPEN INPUT INST-FILE.
+           MOVE 0 TO EOF-INST.
+           PERFORM FIND-COURSE-LOOP.
+
+       FIND-COURSE-LOOP.
+           READ INST-FILE AT END MOVE 1 TO EOF-INST.
+           IF (EOF-INST EQUAL 0 AND CRS-ID NOT EQUAL DEC-CRS-ID)
+               GO TO FIND-COURSE-LOOP.
+
+      * Same as CANDIDATE-LOOP, but the candidate who declined the
+      * offer is left out of the rescoring entirely.
+       BACKFILL-CANDIDATE-LOOP.
+           READ CAND-FILE AT END MOVE 1 TO EOF-CAND.
+           IF (EOF-CAND EQUAL 0)
+               PERFORM CHECK-BACKFILL-EXCLUDED.
+           IF (EOF-CAND EQUAL 0 AND CAND-IS-EXCLUDED EQUAL 0)
+               PERFORM CALC-SCORE
+               PERFORM WRITE-SCORE-DETAIL
+               MOVE STD-ID TO CHECK-STD-ID
+               PERFORM LOOKUP-PLACEMENT
+               IF (PLACEMENT-CURR-COUNT < PLACEMENT-CAP)
+                   PERFORM UPDATE-RANK-LIST.
+           IF (EOF-CAND EQUAL 0)
+               GO TO BACKFILL-CANDIDATE-LOOP.
+
+      * A candidate is left out of this course's rescoring if they
+      * declined it on this or any earlier decline record this run.
+       CHECK-BACKFILL-EXCLUDED.
+           MOVE 0 TO CAND-IS-EXCLUDED.
+           MOVE 1 TO PL-I.
+           MOVE BF-EXCL-USED TO PL-END.
+           ADD 1 TO PL-END.
+           PERFORM CHECK-BACKFILL-EXCLUDED-LOOP.
+
+       CHECK-BACKFILL-EXCLUDED-LOOP.
+           IF (BF-EXCL-CRS-ID(PL-I) EQUAL DEC-CRS-ID AND
+               BF-EXCL-STD-ID(PL-I) EQUAL STD-ID)
+               MOVE 1 TO CAND-IS-EXCLUDED.
+           ADD 1 TO PL-I.
+           IF (PL-I < PL-END AND CAND-IS-EXCLUDED EQUAL 0)
+               GO TO CHECK-BACKFILL-EXCLUDED-LOOP.
+
+      * Same as PRINT-RANK-LIST, but writes to the backfill report
+      * keyed off the decline record's CRS-ID rather than INST-TABLE.
+       PRINT-BACKFILL-LIST.
+           MOVE DEC-CRS-ID TO BF-CRS-ID.
+           MOVE " " TO BF-SPACE1.
+           MOVE SPACES TO BF-LIST.
+           MOVE 1 TO LIST-POINTER.
+           MOVE 1 TO I.
+           MOVE TOP-N-LIMIT TO END-I.
+           ADD 1 TO END-I.
+           PERFORM PRINT-BACKFILL-LIST-LOOP.
+           MOVE X'0A' TO BF-RETURN.
+           WRITE BACKFILL-TABLE.
+
+       PRINT-BACKFILL-LIST-LOOP.
+           IF (RANK-CAND(I) NOT EQUAL 0000000000)
+               STRING RANK-CAND(I) " " DELIMITED BY SIZE
+                   INTO BF-LIST WITH POINTER LIST-POINTER.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO PRINT-BACKFILL-LIST-LOOP.
 
        OPEN-FILES.
            OPEN INPUT INST-FILE.
            IF (INST-STATUS NOT EQUAL 00)
                GO TO FILE-ERROR.
 
+           IF (START-CRS-ID > 0)
+               PERFORM REBUILD-PLACEMENTS
+               PERFORM OPEN-COURSE-REPORTS-EXTEND
+           ELSE
+               PERFORM OPEN-COURSE-REPORTS-FRESH.
+
+           OPEN OUTPUT EXCEPTIONS-FILE.
+           IF (EXCEPTIONS-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+      * A checkpointed restart's PLACEMENT-TABLE starts out empty, so
+      * replay output.txt for every course already committed before
+      * START-CRS-ID and rebuild it, the same way LOAD-BACKFILL-
+      * PLACEMENTS does for a backfill pass.  Otherwise a candidate who
+      * already hit PLACEMENT-CAP before the restart could be placed
+      * again on the courses still to come.
+       REBUILD-PLACEMENTS.
+           OPEN INPUT OUTPUT-FILE.
+           IF (OUTPUT-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+           MOVE 0 TO EOF-OUTPUT.
+           PERFORM REBUILD-PLACEMENTS-LOOP.
+           CLOSE OUTPUT-FILE.
+
+       REBUILD-PLACEMENTS-LOOP.
+           READ OUTPUT-FILE AT END MOVE 1 TO EOF-OUTPUT.
+           IF (EOF-OUTPUT EQUAL 0 AND O-CRS-ID < START-CRS-ID)
+               PERFORM REBUILD-PLACEMENTS-ROW.
+           IF (EOF-OUTPUT EQUAL 0)
+               GO TO REBUILD-PLACEMENTS-LOOP.
+
+      * Pull every STD-ID out of one already-written output.txt line
+      * and credit each with a placement, the same way RECORD-
+      * PLACEMENTS credits a freshly ranked bench.
+      * Walk the full width of RANK-RECORD (ten slots), not just
+      * TOP-N-LIMIT as currently configured: the line being replayed
+      * may have been written by a run whose control.txt had a larger
+      * TOP-N, and IS NUMERIC on RB-TOKEN already skips the trailing
+      * blanks once the real tokens run out.
+       REBUILD-PLACEMENTS-ROW.
+           MOVE O-LIST TO RB-LIST.
+           MOVE 1 TO RB-POINTER.
+           MOVE 1 TO I.
+           MOVE 11 TO END-I.
+           PERFORM REBUILD-PLACEMENTS-TOKEN-LOOP.
+
+       REBUILD-PLACEMENTS-TOKEN-LOOP.
+           MOVE SPACES TO RB-TOKEN.
+           IF (RB-POINTER < 132)
+               UNSTRING RB-LIST DELIMITED BY ALL SPACE
+                   INTO RB-TOKEN
+                   WITH POINTER RB-POINTER.
+           IF (RB-TOKEN IS NUMERIC)
+               MOVE RB-TOKEN TO CHECK-STD-ID
+               PERFORM INCREMENT-PLACEMENT.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO REBUILD-PLACEMENTS-TOKEN-LOOP.
+
+      * A fresh run starts output.txt/nearmiss.txt/scoredetail.txt
+      * from scratch, same as always.
+       OPEN-COURSE-REPORTS-FRESH.
            OPEN OUTPUT OUTPUT-FILE.
            IF (OUTPUT-STATUS NOT EQUAL 00)
                GO TO FILE-ERROR.
-       
+
+           OPEN OUTPUT NEARMISS-FILE.
+           IF (NEARMISS-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN OUTPUT SCOREDETAIL-FILE.
+           IF (SCOREDETAIL-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+      * A checkpointed restart appends to the reports a previous,
+      * interrupted run already wrote for the earlier courses.
+       OPEN-COURSE-REPORTS-EXTEND.
+           OPEN EXTEND OUTPUT-FILE.
+           IF (OUTPUT-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN EXTEND NEARMISS-FILE.
+           IF (NEARMISS-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
+           OPEN EXTEND SCOREDETAIL-FILE.
+           IF (SCOREDETAIL-STATUS NOT EQUAL 00)
+               GO TO FILE-ERROR.
+
        OPEN-CAND-FILE.
            OPEN INPUT CAND-FILE.
            IF (CAND-STATUS NOT EQUAL 00)
@@ -117,60 +975,84 @@
        CLOSE-FILES.
            CLOSE INST-FILE.
            CLOSE OUTPUT-FILE.
-       
+           CLOSE NEARMISS-FILE.
+           CLOSE SCOREDETAIL-FILE.
+           CLOSE EXCEPTIONS-FILE.
+
        FILE-ERROR.
            DISPLAY "non-existing file!".
            STOP RUN.
 
-      * Looping through the instructors list line by line.   
+      * Looping through the instructors list line by line.  On a
+      * checkpointed restart, courses before START-CRS-ID were already
+      * processed by an earlier run and are skipped here.
        COURSE-LOOP.
            READ INST-FILE AT END MOVE 1 TO EOF-INST.
+           IF (EOF-INST EQUAL 0 AND CRS-ID < START-CRS-ID)
+               GO TO COURSE-LOOP.
            IF (EOF-INST EQUAL 0)
-               PERFORM OPEN-CAND-FILE
-               PERFORM RESET-TOP-THREE
-               MOVE 0 TO EOF-CAND
+               PERFORM RESET-RANK-LIST
+               MOVE 1 TO CAND-IX
+               MOVE CAND-COUNT TO CAND-END
+               ADD 1 TO CAND-END
                PERFORM CANDIDATE-LOOP
-               PERFORM PRINT-TOP-THREE
-               CLOSE CAND-FILE
+               PERFORM PRINT-RANK-LIST
+               PERFORM RECORD-PLACEMENTS
+               MOVE 1 TO CAND-IX
+               PERFORM NEARMISS-LOOP
                GO TO COURSE-LOOP.
 
-      * Loop through each candidate to obtain the score for the course.
+      * Loop through the in-memory candidate pool to score each one
+      * against the current course.  A candidate already on
+      * PLACEMENT-CAP courses' benches is skipped for the ranking
+      * (still scored and reported, just not promoted) so offers do
+      * not keep piling onto the same student.
        CANDIDATE-LOOP.
-           READ CAND-FILE AT END MOVE 1 TO EOF-CAND.
-           IF (EOF-CAND EQUAL 0)
+           IF (CAND-IX < CAND-END)
+               PERFORM LOAD-CANDIDATE-ROW
                PERFORM CALC-SCORE
-               PERFORM UPDATE-TOP-THREE
-               GO TO CANDIDATE-LOOP.    
+               PERFORM WRITE-SCORE-DETAIL
+               MOVE STD-ID TO CHECK-STD-ID
+               PERFORM LOOKUP-PLACEMENT
+               IF (PLACEMENT-CURR-COUNT < PLACEMENT-CAP)
+                   PERFORM UPDATE-RANK-LIST.
+           IF (CAND-IX < CAND-END)
+               ADD 1 TO CAND-IX
+               GO TO CANDIDATE-LOOP.
 
-      * Reset the top three arrays to their initial values. 
-       RESET-TOP-THREE.
-           MOVE 4 TO END-I.
+      * Reset the ranked bench to its initial values.
+       RESET-RANK-LIST.
+           MOVE TOP-N-LIMIT TO END-I.
+           ADD 1 TO END-I.
            MOVE 1 TO I.
-           PERFORM RESET-TOP-THREE-LOOP.
+           PERFORM RESET-RANK-LIST-LOOP.
 
-       RESET-TOP-THREE-LOOP.
-           MOVE 0000000000 TO TOP-THREE-CAND(I).
-           MOVE 0.5 TO TOP-THREE-SCORES(I).
+       RESET-RANK-LIST-LOOP.
+           MOVE 0000000000 TO RANK-CAND(I).
+           MOVE 0.5 TO RANK-SCORE(I).
            ADD 1 TO I.
            IF (I < END-I)
-           GO TO RESET-TOP-THREE-LOOP.
+           GO TO RESET-RANK-LIST-LOOP.
 
-      * Calculate the score for the current candidate and course.
+      * Calculate the score for the current candidate and course.  The
+      * skill and preference components are always computed (not just
+      * for qualifying candidates) so the score breakdown report can
+      * show every candidate considered, not only the eventual picks.
        CALC-SCORE.
            MOVE 0.0 TO CURR-SCORE.
+           MOVE 0.0 TO SKILL-SCORE.
+           MOVE 0.0 TO PREF-SCORE.
            MOVE 0 TO SKILL-SATISFIED.
            MOVE 1 TO I.
            MOVE 4 TO END-I.
            PERFORM COUNT-SAT-LOOP1.
+           PERFORM CALC-SKILL-SCORE.
+           PERFORM CALC-PREF-SCORE.
 
       *    All three requied skills are satisfied.
            IF (SKILL-SATISFIED EQUAL 3)
-               MOVE 0.0 TO SKILL-SCORE
-               MOVE 0.0 TO PREF-SCORE
-               PERFORM CALC-SKILL-SCORE
-               PERFORM CALC-PREF-SCORE
                ADD SKILL-SCORE PREF-SCORE TO CURR-SCORE
-               ADD 1.0 TO CURR-SCORE.
+               ADD WT-REQ-BASE TO CURR-SCORE.
 
       * Nested loop to compare the skills btwn candidate and the course
       * to count the satisfied required skills.
@@ -202,60 +1084,222 @@
            IF (I < END-I)
            GO TO CALC-SKILL-SCORE-LOOP1.
 
+      * A course with fewer than 5 optional skills, or a candidate with
+      * fewer than 8 skills listed, leaves the unused OCCURS slots
+      * blank; skip those so two blank slots never score as a match.
        CALC-SKILL-SCORE-LOOP2.
-           IF (OPT-SKILLS(I) EQUAL SKILLS(J))
-               ADD 1.0 TO SKILL-SCORE.
+           IF (OPT-SKILLS(I) NOT EQUAL SPACES AND
+               SKILLS(J) NOT EQUAL SPACES AND
+               OPT-SKILLS(I) EQUAL SKILLS(J))
+               ADD WT-OPT-SKILL TO SKILL-SCORE.
            ADD 1 TO J.
            IF (J < END-J)
            GO TO CALC-SKILL-SCORE-LOOP2.
 
+      * Scan the candidate's whole preference list (not just the first
+      * three choices) for a match against the course being scored.
        CALC-PREF-SCORE.
-           IF (CRS-ID EQUAL COURSE1)
-               MOVE 1.5 TO PREF-SCORE.
-           IF (CRS-ID EQUAL COURSE2)
-               MOVE 1.0 TO PREF-SCORE.
-           IF (CRS-ID EQUAL COURSE3)
-               MOVE 0.5 TO PREF-SCORE.
-
-      * Loop through the top three scores and update them if the current
+           MOVE 1 TO I.
+           MOVE 7 TO END-I.
+           PERFORM CALC-PREF-SCORE-LOOP.
+
+       CALC-PREF-SCORE-LOOP.
+           IF (PREF-COURSE(I) EQUAL CRS-ID)
+               PERFORM SET-PREF-BONUS.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO CALC-PREF-SCORE-LOOP.
+
+      * First-choice and second-choice preferences keep their original
+      * bonus; third choice and beyond all share the lowest bonus.
+       SET-PREF-BONUS.
+           IF (I EQUAL 1)
+               MOVE WT-PREF1 TO PREF-SCORE
+           ELSE
+               IF (I EQUAL 2)
+                   MOVE WT-PREF2 TO PREF-SCORE
+               ELSE
+                   MOVE WT-PREF3 TO PREF-SCORE.
+
+      * Write one score-breakdown line for the current candidate and
+      * course, whether or not the candidate ends up on the bench.
+       WRITE-SCORE-DETAIL.
+           MOVE CRS-ID TO SD-CRS-ID.
+           MOVE STD-ID TO SD-STD-ID.
+           MOVE SKILL-SATISFIED TO SD-REQ-SAT.
+           MOVE SKILL-SCORE TO SD-OPT-SCORE.
+           MOVE PREF-SCORE TO SD-PREF-SCORE.
+           MOVE CURR-SCORE TO SD-TOTAL-SCORE.
+           MOVE SPACE TO SD-SPACE1 SD-SPACE2 SD-SPACE3 SD-SPACE4
+               SD-SPACE5.
+           WRITE SCOREDETAIL-TABLE.
+
+      * Look up how many courses' benches CHECK-STD-ID already landed
+      * on.  PLACEMENT-INDEX comes back 0 when the candidate has no
+      * placement recorded yet (so PLACEMENT-CURR-COUNT is 0).
+       LOOKUP-PLACEMENT.
+           MOVE 0 TO PLACEMENT-INDEX.
+           MOVE 0 TO PLACEMENT-CURR-COUNT.
+           MOVE 1 TO PL-I.
+           MOVE PLACEMENT-COUNT-USED TO PL-END.
+           ADD 1 TO PL-END.
+           PERFORM LOOKUP-PLACEMENT-LOOP.
+
+       LOOKUP-PLACEMENT-LOOP.
+           IF (PLACEMENT-STD-ID(PL-I) EQUAL CHECK-STD-ID)
+               MOVE PL-I TO PLACEMENT-INDEX
+               MOVE PLACEMENT-COUNT(PL-I) TO PLACEMENT-CURR-COUNT.
+           ADD 1 TO PL-I.
+           IF (PL-I < PL-END AND PLACEMENT-INDEX EQUAL 0)
+               GO TO LOOKUP-PLACEMENT-LOOP.
+
+      * Bump CHECK-STD-ID's placement count by one, adding a new
+      * entry to PLACEMENT-TABLE the first time this STD-ID is seen.
+       INCREMENT-PLACEMENT.
+           PERFORM LOOKUP-PLACEMENT.
+           IF (PLACEMENT-INDEX EQUAL 0)
+               ADD 1 TO PLACEMENT-COUNT-USED
+               MOVE PLACEMENT-COUNT-USED TO PLACEMENT-INDEX
+               MOVE CHECK-STD-ID TO PLACEMENT-STD-ID(PLACEMENT-INDEX)
+               MOVE 0 TO PLACEMENT-COUNT(PLACEMENT-INDEX).
+           ADD 1 TO PLACEMENT-COUNT(PLACEMENT-INDEX).
+
+      * Credit every name left on the finished ranked bench with one
+      * placement, so the cap applies to the courses still to come.
+       RECORD-PLACEMENTS.
+           MOVE 1 TO I.
+           MOVE TOP-N-LIMIT TO END-I.
+           ADD 1 TO END-I.
+           PERFORM RECORD-PLACEMENTS-LOOP.
+
+       RECORD-PLACEMENTS-LOOP.
+           IF (RANK-CAND(I) NOT EQUAL 0000000000)
+               MOVE RANK-CAND(I) TO CHECK-STD-ID
+               PERFORM INCREMENT-PLACEMENT.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO RECORD-PLACEMENTS-LOOP.
+
+      * Loop through the ranked bench and update it if the current
       * candidate has the higher score.
-       UPDATE-TOP-THREE.
+      *
+      * Tiebreak rule: a strictly higher CURR-SCORE always promotes.
+      * On an exact tie with a candidate already holding a slot, the
+      * LOWER STD-ID wins the slot (an arbitrary but fixed, file-order
+      * independent rule), so two runs over the same candidates.txt in
+      * any order always produce the same ranking and the same answer
+      * for an appeals committee.
+       UPDATE-RANK-LIST.
            MOVE 1 TO I.
-           MOVE 4 TO END-I.
-           MOVE 0 TO TOP-THREE-UPDATED.
-           PERFORM UPDATE-TOP-THREE-LOOP1.
+           MOVE TOP-N-LIMIT TO END-I.
+           ADD 1 TO END-I.
+           MOVE 0 TO RANK-LIST-UPDATED.
+           PERFORM UPDATE-RANK-LIST-LOOP1.
 
-       UPDATE-TOP-THREE-LOOP1.
-           IF (CURR-SCORE > TOP-THREE-SCORES(I))
-               MOVE 2 TO J
+       UPDATE-RANK-LIST-LOOP1.
+           IF (CURR-SCORE > RANK-SCORE(I)) OR
+              (CURR-SCORE EQUAL RANK-SCORE(I) AND
+               RANK-CAND(I) NOT EQUAL 0000000000 AND
+               STD-ID < RANK-CAND(I))
+               MOVE TOP-N-LIMIT TO J
+               SUBTRACT 1 FROM J
                MOVE I TO END-J
-               SUBTRACT 1 FROM END-J
-               PERFORM UPDATE-TOP-THREE-LOOP2
-               MOVE STD-ID TO TOP-THREE-CAND(I)
-               MOVE CURR-SCORE TO TOP-THREE-SCORES(I)
-               MOVE 1 TO TOP-THREE-UPDATED.
+               PERFORM UPDATE-RANK-LIST-LOOP2
+               MOVE STD-ID TO RANK-CAND(I)
+               MOVE CURR-SCORE TO RANK-SCORE(I)
+               MOVE 1 TO RANK-LIST-UPDATED.
            ADD 1 TO I.
-           IF (I < END-I AND TOP-THREE-UPDATED EQUAL 0)
-               GO TO UPDATE-TOP-THREE-LOOP1.
-
-       UPDATE-TOP-THREE-LOOP2.
-           MOVE J TO TMP.
-           ADD 1 TO TMP.
-           MOVE TOP-THREE-CAND(J) TO TOP-THREE-CAND(TMP).
-           MOVE TOP-THREE-SCORES(J) TO TOP-THREE-SCORES(TMP).
-           SUBTRACT 1 FROM J.
-           IF (J > END-J)
-               GO TO UPDATE-TOP-THREE-LOOP2.
-
-      * Print the course ID and the top three candidates to the file.
-       PRINT-TOP-THREE.
+           IF (I < END-I AND RANK-LIST-UPDATED EQUAL 0)
+               GO TO UPDATE-RANK-LIST-LOOP1.
+
+      * Cascades every slot from the bottom of the bench down to the
+      * insertion point, one position each, so the name that was about
+      * to be bumped out of the bench moves down instead of vanishing.
+      * Test-before, not do-while: inserting at the very bottom slot
+      * needs zero shifts, and this has to handle that cleanly now that
+      * TOP-N-LIMIT is a configurable bench size instead of a fixed
+      * three.
+       UPDATE-RANK-LIST-LOOP2.
+           IF (J >= END-J)
+               MOVE J TO TMP
+               ADD 1 TO TMP
+               MOVE RANK-CAND(J) TO RANK-CAND(TMP)
+               MOVE RANK-SCORE(J) TO RANK-SCORE(TMP).
+           IF (J >= END-J)
+               SUBTRACT 1 FROM J
+               GO TO UPDATE-RANK-LIST-LOOP2.
+
+      * Print the course ID and the ranked bench (up to TOP-N-LIMIT
+      * names) to the file, one CRS-ID per line.
+       PRINT-RANK-LIST.
            MOVE CRS-ID TO O-CRS-ID.
-           MOVE TOP-THREE-CAND(1) TO O-CAND1.
-           MOVE TOP-THREE-CAND(2) TO O-CAND2.
-           MOVE TOP-THREE-CAND(3) TO O-CAND3.
            MOVE " " TO O-SPACE1.
-           MOVE " " TO O-SPACE2.
-           MOVE " " TO O-SPACE3.
-           MOVE " " TO O-SPACE4.
+           MOVE SPACES TO O-LIST.
+           MOVE 1 TO LIST-POINTER.
+           MOVE 1 TO I.
+           MOVE TOP-N-LIMIT TO END-I.
+           ADD 1 TO END-I.
+           PERFORM PRINT-RANK-LIST-LOOP.
            MOVE X'0A' TO O-RETURN.
            WRITE OUTPUT-TABLE.
+
+       PRINT-RANK-LIST-LOOP.
+           IF (RANK-CAND(I) NOT EQUAL 0000000000)
+               STRING RANK-CAND(I) " " DELIMITED BY SIZE
+                   INTO O-LIST WITH POINTER LIST-POINTER.
+           ADD 1 TO I.
+           IF (I < END-I)
+               GO TO PRINT-RANK-LIST-LOOP.
+
+      * Second pass over the candidate pool for this course, run after
+      * the ranked bench is final, to catch everyone who came within
+      * half a point of the last slot on the bench but did not make it.
+       NEARMISS-LOOP.
+           IF (CAND-IX < CAND-END)
+               PERFORM LOAD-CANDIDATE-ROW
+               PERFORM CALC-SCORE
+               PERFORM CHECK-NEAR-MISS.
+           IF (CAND-IX < CAND-END)
+               ADD 1 TO CAND-IX
+               GO TO NEARMISS-LOOP.
+
+       CHECK-NEAR-MISS.
+           MOVE 0 TO ALREADY-RANKED.
+           MOVE 1 TO K.
+           PERFORM CHECK-NEAR-MISS-LOOP.
+           IF (SKILL-SATISFIED EQUAL 3 AND ALREADY-RANKED EQUAL 0)
+               MOVE STD-ID TO CHECK-STD-ID
+               PERFORM LOOKUP-PLACEMENT
+               PERFORM CHECK-NEAR-MISS-REASON.
+
+      * A candidate already at PLACEMENT-CAP was never a merit-based
+      * near-miss: UPDATE-RANK-LIST skipped them regardless of score,
+      * so this reports CAPPED for them even when their own score is
+      * at or above the bench cutoff.  Only a candidate still under
+      * the cap falls through to the ordinary score-vs-cutoff gate.
+       CHECK-NEAR-MISS-REASON.
+           IF (PLACEMENT-CURR-COUNT >= PLACEMENT-CAP)
+               MOVE "CAPPED" TO NM-REASON
+               PERFORM WRITE-NEAR-MISS.
+           IF (PLACEMENT-CURR-COUNT < PLACEMENT-CAP AND
+               CURR-SCORE NOT > RANK-SCORE(TOP-N-LIMIT))
+               SUBTRACT CURR-SCORE FROM RANK-SCORE(TOP-N-LIMIT)
+                   GIVING NM-SCORE
+               IF (NM-SCORE NOT > 0.5)
+                   MOVE "SCORE " TO NM-REASON
+                   PERFORM WRITE-NEAR-MISS.
+
+       WRITE-NEAR-MISS.
+           MOVE CRS-ID TO NM-CRS-ID.
+           MOVE STD-ID TO NM-STD-ID.
+           MOVE RANK-SCORE(TOP-N-LIMIT) TO NM-CUTOFF.
+           MOVE CURR-SCORE TO NM-SCORE.
+           MOVE SPACE TO NM-SPACE1 NM-SPACE2 NM-SPACE3 NM-SPACE4.
+           WRITE NEARMISS-TABLE.
+
+       CHECK-NEAR-MISS-LOOP.
+           IF (RANK-CAND(K) EQUAL STD-ID)
+               MOVE 1 TO ALREADY-RANKED.
+           ADD 1 TO K.
+           IF (K < 11)
+               GO TO CHECK-NEAR-MISS-LOOP.
